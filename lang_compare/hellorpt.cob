@@ -0,0 +1,320 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLORPT.
+000300 AUTHOR.         R TOWNSEND.
+000400 INSTALLATION.   BATCH-OPS.
+000500 DATE-WRITTEN.   07/29/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE      INIT  DESCRIPTION                               *
+001100* 07/29/26  RLT   INITIAL VERSION.  MONTHLY SLA SUMMARY OF  *
+001200*                 HELLO-LOG: RUNS PER DAY, EARLIEST/LATEST  *
+001300*                 START TIME, AND ZERO-RUN DAYS FLAGGED.    *
+001400*----------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT CONTROL-CARD ASSIGN TO "SYSIN"
+001900         ORGANIZATION IS SEQUENTIAL
+002000         FILE STATUS IS HRP-CARD-STATUS.
+002100
+002200     SELECT HELLO-LOG ASSIGN TO "LOGDD"
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS HRP-LOG-STATUS.
+002500
+002600     SELECT REPORT-FILE ASSIGN TO "RPTDD"
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS HRP-RPT-STATUS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CONTROL-CARD
+003300     LABEL RECORDS ARE OMITTED.
+003400 01  HRP-CONTROL-RECORD.
+003500     05  HRP-CTL-YYYY           PIC 9(04).
+003600     05  HRP-CTL-MM             PIC 9(02).
+003700     05  FILLER                PIC X(74).
+003800
+003900 FD  HELLO-LOG
+004000     LABEL RECORDS ARE OMITTED.
+004100     COPY HLOLOG.
+004200
+004300 FD  REPORT-FILE
+004400     LABEL RECORDS ARE OMITTED.
+004500 01  HRP-REPORT-LINE            PIC X(132).
+004600
+004700 WORKING-STORAGE SECTION.
+004800*----------------------------------------------------------*
+004900* FILE STATUS AND END-OF-FILE SWITCHES                     *
+005000*----------------------------------------------------------*
+005100 01  HRP-CARD-STATUS            PIC X(02).
+005200 01  HRP-LOG-STATUS             PIC X(02).
+005300 01  HRP-RPT-STATUS             PIC X(02).
+005400 01  HRP-LOG-EOF-SW             PIC X(01).
+005500     88  HRP-LOG-EOF            VALUE 'Y'.
+005600     88  HRP-LOG-NOT-EOF        VALUE 'N'.
+005610 01  HRP-INIT-SW                PIC X(01).
+005620     88  HRP-INIT-OK            VALUE 'Y'.
+005630     88  HRP-INIT-BAD           VALUE 'N'.
+005640 01  HRP-LOG-OPEN-SW            PIC X(01).
+005650     88  HRP-LOG-OPENED         VALUE 'Y'.
+005660 01  HRP-RPT-OPEN-SW            PIC X(01).
+005670     88  HRP-RPT-OPENED         VALUE 'Y'.
+005700
+005800*----------------------------------------------------------*
+005900* REPORTING PERIOD AND DAY-IN-MONTH WORK FIELDS             *
+006000*----------------------------------------------------------*
+006100 01  HRP-RPT-YYYY               PIC 9(04).
+006200 01  HRP-RPT-MM                 PIC 9(02).
+006300 01  HRP-DAYS-IN-MONTH          PIC 9(02).
+006400 01  HRP-QUOT                   PIC 9(04).
+006410 01  HRP-REM-4                  PIC 9(04).
+006420 01  HRP-REM-100                PIC 9(04).
+006430 01  HRP-REM-400                PIC 9(04).
+006700
+006800*----------------------------------------------------------*
+006900* LOG-RECORD BREAKDOWN FIELDS                               *
+007000*----------------------------------------------------------*
+007100 01  HRP-LOG-YYYY               PIC 9(04).
+007200 01  HRP-LOG-MM                 PIC 9(02).
+007300 01  HRP-LOG-DD                 PIC 9(02).
+007310 01  HRP-LOG-MMDD               PIC 9(04).
+007400
+007500*----------------------------------------------------------*
+007600* PER-DAY ACCUMULATOR TABLE, ONE ENTRY PER DAY OF MONTH     *
+007700*----------------------------------------------------------*
+007800 01  HRP-DAY-TABLE.
+007900     05  HRP-DAY-ENTRY OCCURS 31 TIMES INDEXED BY HRP-DAY-IDX.
+008000         10  HRP-DAY-COUNT      PIC 9(05).
+008100         10  HRP-DAY-EARLIEST   PIC 9(08).
+008200         10  HRP-DAY-LATEST     PIC 9(08).
+008300
+008400*----------------------------------------------------------*
+008500* PRINT LINE WORK AREAS                                    *
+008600*----------------------------------------------------------*
+008700 01  HRP-PRINT-DAY              PIC 9(02).
+008800 01  HRP-PRINT-COUNT            PIC ZZZZ9.
+008900 01  HRP-PRINT-EARLIEST         PIC 9(08).
+009000 01  HRP-PRINT-LATEST           PIC 9(08).
+009100
+009200 PROCEDURE DIVISION.
+009300*----------------------------------------------------------*
+009400* 0000-MAINLINE                                             *
+009500*----------------------------------------------------------*
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009710     IF HRP-INIT-OK
+009720         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009730             UNTIL HRP-LOG-EOF
+009740         PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+009750     END-IF.
+010100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+010200     STOP RUN.
+010300
+010400*----------------------------------------------------------*
+010500* 1000-INITIALIZE                                          *
+010600*   READS THE CONTROL CARD FOR THE REPORTING YEAR/MONTH,   *
+010700*   OPENS THE FILES, CLEARS THE PER-DAY TABLE, AND PRIMES  *
+010800*   THE READ OF HELLO-LOG.  A CONTROL CARD THAT WON'T OPEN *
+010810*   DEFAULTS TO YEAR/MONTH ZERO, SAME AS AN EMPTY ONE, BUT *
+010820*   HELLO-LOG OR REPORT-FILE NOT OPENING IS FATAL - THERE   *
+010830*   IS NOTHING TO REPORT ON OR NOWHERE TO PUT IT.  EITHER   *
+010840*   FAILURE BAILS OUT WITH RETURN-CODE 16.                  *
+010900*----------------------------------------------------------*
+011000 1000-INITIALIZE.
+011010     SET HRP-INIT-OK TO TRUE.
+011100     SET HRP-LOG-NOT-EOF TO TRUE.
+011200     OPEN INPUT CONTROL-CARD.
+011210     IF HRP-CARD-STATUS = '00'
+011220         READ CONTROL-CARD
+011230             AT END
+011240                 MOVE ZERO TO HRP-CTL-YYYY
+011250                 MOVE ZERO TO HRP-CTL-MM
+011260         END-READ
+011800         CLOSE CONTROL-CARD
+011810     ELSE
+011820         DISPLAY 'HELLORPT - UNABLE TO OPEN CONTROL-CARD, '
+011821             'STATUS=' HRP-CARD-STATUS
+011830         MOVE ZERO TO HRP-CTL-YYYY
+011840         MOVE ZERO TO HRP-CTL-MM
+011850     END-IF.
+011900     MOVE HRP-CTL-YYYY TO HRP-RPT-YYYY.
+012000     MOVE HRP-CTL-MM TO HRP-RPT-MM.
+012100     PERFORM 1100-COMPUTE-DAYS-IN-MONTH THRU 1100-EXIT.
+012200     PERFORM 1200-INIT-ONE-DAY THRU 1200-EXIT
+012300         VARYING HRP-DAY-IDX FROM 1 BY 1 UNTIL HRP-DAY-IDX > 31.
+012400     OPEN INPUT HELLO-LOG.
+012410     IF HRP-LOG-STATUS = '00'
+012420         SET HRP-LOG-OPENED TO TRUE
+012430     ELSE
+012440         DISPLAY 'HELLORPT - UNABLE TO OPEN HELLO-LOG, STATUS='
+012441             HRP-LOG-STATUS
+012450         SET HRP-INIT-BAD TO TRUE
+012460         MOVE 16 TO RETURN-CODE
+012470     END-IF.
+012480     IF HRP-INIT-OK
+012490         OPEN OUTPUT REPORT-FILE
+012500         IF HRP-RPT-STATUS = '00'
+012510             SET HRP-RPT-OPENED TO TRUE
+012520         ELSE
+012530             DISPLAY 'HELLORPT - UNABLE TO OPEN REPORT-FILE, '
+012531                 'STATUS=' HRP-RPT-STATUS
+012540             SET HRP-INIT-BAD TO TRUE
+012550             MOVE 16 TO RETURN-CODE
+012560         END-IF
+012570     END-IF.
+012580     IF HRP-INIT-OK
+012590         PERFORM 2100-READ-LOG-RECORD THRU 2100-EXIT
+012600     END-IF.
+012700 1000-EXIT.
+012800     EXIT.
+012900
+013000*----------------------------------------------------------*
+013100* 1100-COMPUTE-DAYS-IN-MONTH                                *
+013200*   WORKS OUT HOW MANY DAYS THE REPORTING MONTH HAS,        *
+013300*   INCLUDING THE LEAP-YEAR RULE FOR FEBRUARY.              *
+013400*----------------------------------------------------------*
+013500 1100-COMPUTE-DAYS-IN-MONTH.
+013600     EVALUATE HRP-RPT-MM
+013700         WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+013800             MOVE 31 TO HRP-DAYS-IN-MONTH
+013900         WHEN 04 WHEN 06 WHEN 09 WHEN 11
+014000             MOVE 30 TO HRP-DAYS-IN-MONTH
+014100         WHEN 02
+014200             DIVIDE HRP-RPT-YYYY BY 4
+014210                 GIVING HRP-QUOT REMAINDER HRP-REM-4
+014300             DIVIDE HRP-RPT-YYYY BY 100
+014310                 GIVING HRP-QUOT REMAINDER HRP-REM-100
+014400             DIVIDE HRP-RPT-YYYY BY 400
+014410                 GIVING HRP-QUOT REMAINDER HRP-REM-400
+014500             IF HRP-REM-4 = ZERO AND
+014510                (HRP-REM-100 NOT = ZERO OR HRP-REM-400 = ZERO)
+015000                 MOVE 29 TO HRP-DAYS-IN-MONTH
+015100             ELSE
+015200                 MOVE 28 TO HRP-DAYS-IN-MONTH
+015300             END-IF
+015400         WHEN OTHER
+015500             MOVE 30 TO HRP-DAYS-IN-MONTH
+015600     END-EVALUATE.
+015700 1100-EXIT.
+015800     EXIT.
+015900
+016000*----------------------------------------------------------*
+016100* 1200-INIT-ONE-DAY                                         *
+016200*----------------------------------------------------------*
+016300 1200-INIT-ONE-DAY.
+016400     MOVE ZERO TO HRP-DAY-COUNT (HRP-DAY-IDX).
+016500     MOVE 99999999 TO HRP-DAY-EARLIEST (HRP-DAY-IDX).
+016600     MOVE ZERO TO HRP-DAY-LATEST (HRP-DAY-IDX).
+016700 1200-EXIT.
+016800     EXIT.
+016900
+017000*----------------------------------------------------------*
+017100* 2000-PROCESS-RECORD                                       *
+017200*   APPLIES THE CURRENT HELLO-LOG RECORD TO THE PER-DAY     *
+017300*   TABLE WHEN IT FALLS IN THE REPORTING MONTH, THEN READS  *
+017400*   THE NEXT RECORD.                                        *
+017500*----------------------------------------------------------*
+017600 2000-PROCESS-RECORD.
+017700     DIVIDE HLO-LOG-RUN-DATE BY 10000
+017800         GIVING HRP-LOG-YYYY REMAINDER HRP-LOG-MMDD.
+017900     DIVIDE HRP-LOG-MMDD BY 100
+018000         GIVING HRP-LOG-MM REMAINDER HRP-LOG-DD.
+018100     IF HRP-LOG-YYYY = HRP-RPT-YYYY AND HRP-LOG-MM = HRP-RPT-MM
+018200         SET HRP-DAY-IDX TO HRP-LOG-DD
+018300         ADD 1 TO HRP-DAY-COUNT (HRP-DAY-IDX)
+018400         IF HLO-LOG-RUN-TIME < HRP-DAY-EARLIEST (HRP-DAY-IDX)
+018410             MOVE HLO-LOG-RUN-TIME
+018420                 TO HRP-DAY-EARLIEST (HRP-DAY-IDX)
+018600         END-IF
+018700         IF HLO-LOG-RUN-TIME > HRP-DAY-LATEST (HRP-DAY-IDX)
+018710             MOVE HLO-LOG-RUN-TIME
+018720                 TO HRP-DAY-LATEST (HRP-DAY-IDX)
+018900         END-IF
+019000     END-IF.
+019100     PERFORM 2100-READ-LOG-RECORD THRU 2100-EXIT.
+019200 2000-EXIT.
+019300     EXIT.
+019400
+019500*----------------------------------------------------------*
+019600* 2100-READ-LOG-RECORD                                      *
+019700*----------------------------------------------------------*
+019800 2100-READ-LOG-RECORD.
+019900     READ HELLO-LOG
+020000         AT END
+020100             SET HRP-LOG-EOF TO TRUE
+020200     END-READ.
+020300 2100-EXIT.
+020400     EXIT.
+020500
+020600*----------------------------------------------------------*
+020700* 3000-PRINT-REPORT                                         *
+020800*   PRINTS THE REPORT HEADING FOLLOWED BY ONE LINE PER      *
+020900*   CALENDAR DAY OF THE REPORTING MONTH.                    *
+021000*----------------------------------------------------------*
+021100 3000-PRINT-REPORT.
+021200     MOVE SPACES TO HRP-REPORT-LINE.
+021300     STRING 'HELLOWORLD MONTHLY SLA SUMMARY - ' DELIMITED BY SIZE
+021400            HRP-RPT-YYYY               DELIMITED BY SIZE
+021500            '/'                        DELIMITED BY SIZE
+021600            HRP-RPT-MM                 DELIMITED BY SIZE
+021700       INTO HRP-REPORT-LINE.
+021800     WRITE HRP-REPORT-LINE.
+021900     MOVE SPACES TO HRP-REPORT-LINE.
+022000     STRING 'DAY  RUNS  EARLIEST  LATEST    STATUS'
+022100            DELIMITED BY SIZE INTO HRP-REPORT-LINE.
+022200     WRITE HRP-REPORT-LINE.
+022300     PERFORM 3100-PRINT-ONE-DAY THRU 3100-EXIT
+022400         VARYING HRP-DAY-IDX FROM 1 BY 1
+022500         UNTIL HRP-DAY-IDX > HRP-DAYS-IN-MONTH.
+022600 3000-EXIT.
+022700     EXIT.
+022800
+022900*----------------------------------------------------------*
+023000* 3100-PRINT-ONE-DAY                                        *
+023100*----------------------------------------------------------*
+023200 3100-PRINT-ONE-DAY.
+023300     MOVE HRP-DAY-IDX TO HRP-PRINT-DAY.
+023400     MOVE HRP-DAY-COUNT (HRP-DAY-IDX) TO HRP-PRINT-COUNT.
+023500     MOVE SPACES TO HRP-REPORT-LINE.
+023600     IF HRP-DAY-COUNT (HRP-DAY-IDX) = ZERO
+023700         STRING HRP-PRINT-DAY       DELIMITED BY SIZE
+023800                '   '               DELIMITED BY SIZE
+023900                '    0'             DELIMITED BY SIZE
+024000                '  --------  --------  '  DELIMITED BY SIZE
+024100                '*** ZERO RUNS - FLAGGED ***' DELIMITED BY SIZE
+024200           INTO HRP-REPORT-LINE
+024300     ELSE
+024400         MOVE HRP-DAY-EARLIEST (HRP-DAY-IDX) TO HRP-PRINT-EARLIEST
+024500         MOVE HRP-DAY-LATEST (HRP-DAY-IDX) TO HRP-PRINT-LATEST
+024600         STRING HRP-PRINT-DAY       DELIMITED BY SIZE
+024700                '   '               DELIMITED BY SIZE
+024800                HRP-PRINT-COUNT     DELIMITED BY SIZE
+024900                '  '                DELIMITED BY SIZE
+025000                HRP-PRINT-EARLIEST  DELIMITED BY SIZE
+025100                '  '                DELIMITED BY SIZE
+025200                HRP-PRINT-LATEST    DELIMITED BY SIZE
+025300                '  OK'              DELIMITED BY SIZE
+025400           INTO HRP-REPORT-LINE
+025500     END-IF.
+025600     WRITE HRP-REPORT-LINE.
+025700 3100-EXIT.
+025800     EXIT.
+025900
+026000*----------------------------------------------------------*
+026100* 8000-TERMINATE                                            *
+026110*   ONLY CLOSES A FILE THAT ACTUALLY OPENED IN 1000-        *
+026120*   INITIALIZE.  THE FILE STATUS FIELDS THEMSELVES AREN'T   *
+026130*   RELIABLE FOR THAT TEST HERE SINCE A NORMAL EOF ON       *
+026140*   HELLO-LOG LEAVES HRP-LOG-STATUS AT '10', NOT '00'.      *
+026200*----------------------------------------------------------*
+026300 8000-TERMINATE.
+026400     IF HRP-LOG-OPENED
+026410         CLOSE HELLO-LOG
+026420     END-IF.
+026500     IF HRP-RPT-OPENED
+026510         CLOSE REPORT-FILE
+026520     END-IF.
+026600 8000-EXIT.
+026700     EXIT.
