@@ -1,12 +1,353 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloWorld.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  HelloMessage  PIC X(25) VALUE 'Hello, World!'.
-
-       PROCEDURE DIVISION.
-           DISPLAY HelloMessage
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLOWORLD.
+000300 AUTHOR.         R TOWNSEND.
+000400 INSTALLATION.   BATCH-OPS.
+000500 DATE-WRITTEN.   01/05/1998.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE      INIT  DESCRIPTION                               *
+001100* 07/21/26  RLT   STAMP THE BANNER WITH THE RUN DATE AND    *
+001200*                 TIME SO THE JOB LOG SHOWS START-OF-DAY    *
+001300*                 WITHOUT CROSS-REFERENCING THE JES LOG.    *
+001400* 07/23/26  RLT   ADDED PARM-FILE SO THE GREETING TEXT IS   *
+001500*                 EXTERNALIZED PER ENVIRONMENT INSTEAD OF   *
+001600*                 BEING A COMPILED LITERAL.                 *
+001700* 07/24/26  RLT   ADDED HELLO-LOG SO EVERY EXECUTION LEAVES  *
+001800*                 A RETAINED AUDIT TRAIL FOR THE AUDITORS.  *
+001810* 07/28/26  RLT   ADDED A READINESS CHECK AGAINST THE        *
+001820*                 START-OK-FLAG DATASET SO THE SCHEDULER    *
+001830*                 CAN BRANCH AROUND A RESTART ON A NONZERO  *
+001840*                 RETURN-CODE INSTEAD OF PLOWING AHEAD.     *
+001850* 08/04/26  RLT   REPLACED PARM-FILE WITH THE SITE-MASTER   *
+001860*                 KSDS, KEYED BY SITE CODE, SO ONE LOAD      *
+001870*                 MODULE COVERS ALL REGIONAL BATCH STREAMS. *
+001880* 08/06/26  RLT   ADDED AN EDIT OF THE INCOMING GREETING     *
+001890*                 TEXT.  BLANK OR OVERSIZED TEXT IS ROUTED   *
+001895*                 TO HELLO-REJECT AND THE BANNER IS SKIPPED. *
+001896* 08/07/26  RLT   POSTS THE HELLO.DONE SEMAPHORE DATASET AS  *
+001897*                 THE LAST STEP SO OUTSIDE JOB CHAINS CAN    *
+001898*                 TRIGGER OFF FILE EXISTENCE.                *
+001899* 08/09/26  RLT   ADDED A LINKAGE SECTION SO OTHER LOAD      *
+001900*                 MODULES CAN CALL THIS PROGRAM DIRECTLY     *
+001901*                 WITH A SITE CODE AND MESSAGE TEXT INSTEAD  *
+001902*                 OF GOING THROUGH THE ENVIRONMENT VARIABLE  *
+001903*                 AND SITE-MASTER LOOKUP.  STANDALONE BATCH   *
+001904*                 EXECUTION IS UNCHANGED WHEN NO PARAMETERS  *
+001905*                 ARE PASSED.                                *
+001906*----------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT SITE-MASTER ASSIGN TO "SITEKSDS"
+002310         ORGANIZATION IS INDEXED
+002320         ACCESS MODE IS RANDOM
+002330         RECORD KEY IS HLO-PARM-SITE-CODE
+002400         FILE STATUS IS HLO-PARM-STATUS.
+002600
+002700     SELECT HELLO-LOG ASSIGN TO "LOGDD"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS HLO-LOG-STATUS.
+002910
+002920     SELECT START-OK-FLAG ASSIGN TO "STARTOKF"
+002930         ORGANIZATION IS SEQUENTIAL
+002940         FILE STATUS IS HLO-FLAG-STATUS.
+002950
+002960     SELECT HELLO-REJECT ASSIGN TO "REJDD"
+002970         ORGANIZATION IS SEQUENTIAL
+002980         FILE STATUS IS HLO-REJ-STATUS.
+002990
+002991     SELECT DONE-FLAG ASSIGN TO "HELLDONE"
+002992         ORGANIZATION IS SEQUENTIAL
+002993         FILE STATUS IS HLO-DONE-STATUS.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  SITE-MASTER
+003400     LABEL RECORDS ARE OMITTED.
+003500     COPY HLOPARM.
+003600
+003700 FD  HELLO-LOG
+003800     LABEL RECORDS ARE OMITTED.
+003900     COPY HLOLOG.
+003910
+003920 FD  START-OK-FLAG
+003930     LABEL RECORDS ARE OMITTED.
+003940 01  HLO-FLAG-RECORD            PIC X(80).
+003950
+003960 FD  HELLO-REJECT
+003970     LABEL RECORDS ARE OMITTED.
+003980     COPY HLOREJ.
+003990
+003991 FD  DONE-FLAG
+003992     LABEL RECORDS ARE OMITTED.
+003993 01  HLO-DONE-RECORD            PIC X(08).
+004000
+004100 WORKING-STORAGE SECTION.
+004200*----------------------------------------------------------*
+004300* BANNER TEXT AND RUN STAMP FIELDS                          *
+004400*----------------------------------------------------------*
+004500 01  HLO-MESSAGE-TEXT          PIC X(25) VALUE 'Hello, World!'.
+004600 01  HLO-BANNER-LINE           PIC X(60).
+004700
+004800 01  HLO-SYSTEM-DATE.
+004900     05  HLO-SYS-YYYY          PIC 9(04).
+005000     05  HLO-SYS-MM            PIC 9(02).
+005100     05  HLO-SYS-DD            PIC 9(02).
+005200
+005300 01  HLO-SYSTEM-TIME.
+005400     05  HLO-SYS-HH            PIC 9(02).
+005500     05  HLO-SYS-MIN           PIC 9(02).
+005600     05  HLO-SYS-SEC           PIC 9(02).
+005700     05  HLO-SYS-HUN           PIC 9(02).
+005800
+005900 01  HLO-STAMP-DATE             PIC X(08).
+006000 01  HLO-STAMP-TIME             PIC X(08).
+006100
+006200*----------------------------------------------------------*
+006300* SITE-MASTER I/O FIELDS                                    *
+006400*----------------------------------------------------------*
+006500 01  HLO-PARM-STATUS            PIC X(02).
+006510 01  HLO-LOOKUP-SITE            PIC X(05).
+006520 01  HLO-SITE-FOUND-SW          PIC X(01).
+006530     88  HLO-SITE-WAS-FOUND     VALUE 'Y'.
+006540     88  HLO-SITE-NOT-FOUND     VALUE 'N'.
+006600
+006700*----------------------------------------------------------*
+006800* HELLO-LOG I/O FIELDS                                      *
+006900*----------------------------------------------------------*
+007000 01  HLO-LOG-STATUS             PIC X(02).
+007100 01  HLO-JOB-NAME               PIC X(08).
+007110
+007120*----------------------------------------------------------*
+007130* START-OK-FLAG READINESS FIELDS                            *
+007140*----------------------------------------------------------*
+007150 01  HLO-FLAG-STATUS            PIC X(02).
+007160 01  HLO-READY-SW               PIC X(01).
+007170     88  HLO-READY-YES          VALUE 'Y'.
+007180     88  HLO-READY-NO           VALUE 'N'.
+007190
+007191*----------------------------------------------------------*
+007192* GREETING EDIT AND HELLO-REJECT FIELDS                     *
+007193*----------------------------------------------------------*
+007194 01  HLO-REJ-STATUS             PIC X(02).
+007195 01  HLO-GREETING-SW            PIC X(01).
+007196     88  HLO-GREETING-OK        VALUE 'Y'.
+007197     88  HLO-GREETING-BAD       VALUE 'N'.
+007198 01  HLO-REJECT-REASON          PIC X(08).
+007199
+007200*----------------------------------------------------------*
+007201* DONE-FLAG SEMAPHORE FIELD                                 *
+007202*----------------------------------------------------------*
+007203 01  HLO-DONE-STATUS            PIC X(02).
+007210
+007220 LINKAGE SECTION.
+007230*----------------------------------------------------------*
+007240* CALL PARAMETERS                                           *
+007250*   WHEN HELLOWORLD IS CALLED WITH THESE FILLED IN, THEY    *
+007260*   OVERRIDE THE ENVIRONMENT VARIABLE AND SITE-MASTER       *
+007270*   LOOKUP BELOW.  WHEN RUN STANDALONE, BOTH ARE BLANK AND  *
+007280*   THE EXISTING LOOKUP LOGIC APPLIES UNCHANGED.            *
+007290*----------------------------------------------------------*
+007291 01  HLO-LINK-SITE-CODE        PIC X(05).
+007292 01  HLO-LINK-MESSAGE-TEXT     PIC X(32).
+007300 PROCEDURE DIVISION USING HLO-LINK-SITE-CODE
+007310     HLO-LINK-MESSAGE-TEXT.
+007400*----------------------------------------------------------*
+007500* 0000-MAINLINE                                             *
+007600*----------------------------------------------------------*
+007700 0000-MAINLINE.
+007710     PERFORM 1000-BUILD-RUN-STAMP THRU 1000-EXIT.
+007720     IF HLO-LINK-MESSAGE-TEXT = SPACES
+007730         PERFORM 1500-CHECK-READINESS THRU 1500-EXIT
+007740     ELSE
+007750         SET HLO-READY-YES TO TRUE
+007760     END-IF.
+007770     IF HLO-READY-YES
+007780         PERFORM 2000-GET-SITE-MESSAGE THRU 2000-EXIT
+007790         PERFORM 2500-EDIT-GREETING THRU 2500-EXIT
+007800         IF HLO-GREETING-OK
+007810             PERFORM 3000-DISPLAY-BANNER THRU 3000-EXIT
+007820         END-IF
+007830     END-IF.
+007840     PERFORM 4000-WRITE-AUDIT-LOG THRU 4000-EXIT.
+007850     IF HLO-LINK-MESSAGE-TEXT = SPACES AND HLO-READY-YES
+007860         PERFORM 7000-POST-COMPLETION THRU 7000-EXIT
+007870     END-IF.
+007880     GOBACK.
+008300
+008400*----------------------------------------------------------*
+008500* 1000-BUILD-RUN-STAMP                                      *
+008600*   PULLS THE CURRENT DATE AND TIME OFF THE SYSTEM CLOCK    *
+008700*   FOR USE IN THE BANNER LINE BELOW.                       *
+008800*----------------------------------------------------------*
+008900 1000-BUILD-RUN-STAMP.
+009000     ACCEPT HLO-SYSTEM-DATE FROM DATE YYYYMMDD.
+009100     ACCEPT HLO-SYSTEM-TIME FROM TIME.
+009200     MOVE HLO-SYSTEM-DATE TO HLO-STAMP-DATE.
+009300     MOVE HLO-SYSTEM-TIME TO HLO-STAMP-TIME.
+009400 1000-EXIT.
+009500     EXIT.
+009510
+009520*----------------------------------------------------------*
+009530* 1500-CHECK-READINESS                                      *
+009540*   LOOKS FOR THE START-OK-FLAG DATASET POSTED BY THE       *
+009550*   UPSTREAM STEP.  IF IT IS MISSING, THE BANNER IS SKIPPED *
+009560*   AND A NONZERO RETURN-CODE IS SET SO THE SCHEDULER CAN   *
+009570*   BRANCH AROUND THE REST OF THE STREAM.  THE MAINLINE      *
+009575*   SKIPS THIS PARAGRAPH ENTIRELY ON AN INLINE CALL, SINCE   *
+009577*   THE CALLER'S OWN RETURN-CODE IS NOT OURS TO SET.         *
+009580*----------------------------------------------------------*
+009590 1500-CHECK-READINESS.
+009600     SET HLO-READY-YES TO TRUE.
+009610     OPEN INPUT START-OK-FLAG.
+009620     IF HLO-FLAG-STATUS NOT = '00'
+009630         SET HLO-READY-NO TO TRUE
+009640         MOVE 16 TO RETURN-CODE
+009650     ELSE
+009660         CLOSE START-OK-FLAG
+009670     END-IF.
+009680 1500-EXIT.
+009690     EXIT.
+009700
+009710*----------------------------------------------------------*
+009800* 2000-GET-SITE-MESSAGE                                     *
+009900*   LOOKS UP THE SITE-MASTER KSDS BY SITE CODE, TAKEN FROM  *
+010000*   THE SITE_CODE ENVIRONMENT VARIABLE, FOR THE GREETING    *
+010100*   TEXT.  THIS LETS THE SAME LOAD MODULE SHOW THE CORRECT  *
+010200*   REGIONAL BANNER ACROSS ALL FIVE BATCH STREAMS.  IF THE  *
+010300*   SITE IS NOT ON FILE, THE COMPILED DEFAULT IS LEFT IN    *
+010400*   HLO-MESSAGE-TEXT, AND THE EDIT IN 2500-EDIT-GREETING IS   *
+010405*   SKIPPED.  WHEN HELLOWORLD IS CALLED WITH THE LINKAGE     *
+010406*   PARAMETERS FILLED IN, THE CALLER'S SITE CODE AND TEXT    *
+010407*   ARE USED DIRECTLY AND THE KSDS LOOKUP IS BYPASSED.       *
+010410*----------------------------------------------------------*
+010500 2000-GET-SITE-MESSAGE.
+010505     SET HLO-SITE-NOT-FOUND TO TRUE.
+010506     IF HLO-LINK-MESSAGE-TEXT NOT = SPACES
+010507         MOVE HLO-LINK-SITE-CODE TO HLO-PARM-SITE-CODE
+010508         MOVE HLO-LINK-MESSAGE-TEXT TO HLO-PARM-MESSAGE-TEXT
+010509         SET HLO-SITE-WAS-FOUND TO TRUE
+010510     ELSE
+010511         ACCEPT HLO-LOOKUP-SITE FROM ENVIRONMENT "SITE_CODE"
+010512         MOVE HLO-LOOKUP-SITE TO HLO-PARM-SITE-CODE
+010513         OPEN INPUT SITE-MASTER
+010514         IF HLO-PARM-STATUS = '00'
+010515             READ SITE-MASTER
+010516                 INVALID KEY
+010517                     CONTINUE
+010518             END-READ
+010519             IF HLO-PARM-STATUS = '00'
+010520                 SET HLO-SITE-WAS-FOUND TO TRUE
+010521             END-IF
+010522             CLOSE SITE-MASTER
+010523         END-IF
+010524     END-IF.
+011700 2000-EXIT.
+011800     EXIT.
+011810
+011820*----------------------------------------------------------*
+011830* 2500-EDIT-GREETING                                        *
+011840*   VALIDATES A GREETING THAT CAME FROM THE SITE-MASTER      *
+011850*   BEFORE IT IS DISPLAYED.  BLANK TEXT OR TEXT THAT RUNS    *
+011860*   PAST THE 25-BYTE BANNER FIELD IS REJECTED INSTEAD OF     *
+011870*   BEING SHOWN.  A SITE CODE THAT WAS NOT ON FILE USES THE  *
+011880*   COMPILED DEFAULT AND IS ALWAYS CONSIDERED OK.            *
+011890*----------------------------------------------------------*
+011900 2500-EDIT-GREETING.
+011910     SET HLO-GREETING-OK TO TRUE.
+011920     IF HLO-SITE-WAS-FOUND
+011930         IF HLO-PARM-MESSAGE-TEXT = SPACES
+011940             SET HLO-GREETING-BAD TO TRUE
+011950             MOVE 'BLANK' TO HLO-REJECT-REASON
+011960         ELSE
+011970             IF HLO-PARM-MESSAGE-TEXT (26:7) NOT = SPACES
+011980                 SET HLO-GREETING-BAD TO TRUE
+011990                 MOVE 'TOOLONG' TO HLO-REJECT-REASON
+012000             END-IF
+012010         END-IF
+012020         IF HLO-GREETING-OK
+012030             MOVE HLO-PARM-MESSAGE-TEXT (1:25) TO HLO-MESSAGE-TEXT
+012040         ELSE
+012050             PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+012060         END-IF
+012070     END-IF.
+012080 2500-EXIT.
+012090     EXIT.
+012100
+012110*----------------------------------------------------------*
+012120* 2600-WRITE-REJECT                                         *
+012130*   LOGS A REJECTED GREETING, WITH ITS REASON CODE, TO THE   *
+012140*   HELLO-REJECT FILE SO A BAD PARM UPDATE IS CAUGHT AND      *
+012150*   REPORTED INSTEAD OF SHIPPING GARBAGE TO THE JOB LOG.      *
+012160*----------------------------------------------------------*
+012170 2600-WRITE-REJECT.
+012180     MOVE HLO-PARM-SITE-CODE TO HLO-REJ-SITE-CODE.
+012190     MOVE HLO-PARM-MESSAGE-TEXT TO HLO-REJ-MESSAGE-TEXT.
+012200     MOVE HLO-REJECT-REASON TO HLO-REJ-REASON-CODE.
+012210     OPEN EXTEND HELLO-REJECT.
+012220     IF HLO-REJ-STATUS = '35' OR HLO-REJ-STATUS = '05'
+012230         OPEN OUTPUT HELLO-REJECT
+012240     END-IF.
+012250     WRITE HLO-REJECT-RECORD.
+012260     CLOSE HELLO-REJECT.
+012270 2600-EXIT.
+012280     EXIT.
+012290
+012300*----------------------------------------------------------*
+012310* 3000-DISPLAY-BANNER                                       *
+012320*----------------------------------------------------------*
+012330 3000-DISPLAY-BANNER.
+012400     STRING HLO-MESSAGE-TEXT   DELIMITED BY SIZE
+012500            ' RUN '            DELIMITED BY SIZE
+012600            HLO-STAMP-DATE     DELIMITED BY SIZE
+012700            ' '                DELIMITED BY SIZE
+012800            HLO-STAMP-TIME     DELIMITED BY SIZE
+012900       INTO HLO-BANNER-LINE.
+013000     DISPLAY HLO-BANNER-LINE.
+013100 3000-EXIT.
+013200     EXIT.
+013300
+013400*----------------------------------------------------------*
+013500* 4000-WRITE-AUDIT-LOG                                      *
+013600*   WRITES ONE HELLO-LOG RECORD PER EXECUTION SO THE RUN    *
+013700*   HISTORY IS RETAINED ON DISK FOR AUDIT PURPOSES.         *
+013800*----------------------------------------------------------*
+013900 4000-WRITE-AUDIT-LOG.
+014000     ACCEPT HLO-JOB-NAME FROM ENVIRONMENT "JOBNAME".
+014100     MOVE HLO-SYSTEM-DATE TO HLO-LOG-RUN-DATE.
+014200     MOVE HLO-SYSTEM-TIME TO HLO-LOG-RUN-TIME.
+014300     MOVE HLO-JOB-NAME TO HLO-LOG-JOB-NAME.
+014400     MOVE RETURN-CODE TO HLO-LOG-RETCODE.
+014500     OPEN EXTEND HELLO-LOG.
+014600     IF HLO-LOG-STATUS = '35' OR HLO-LOG-STATUS = '05'
+014700         OPEN OUTPUT HELLO-LOG
+014800     END-IF.
+014900     WRITE HLO-LOG-RECORD.
+015000     CLOSE HELLO-LOG.
+015100 4000-EXIT.
+015200     EXIT.
+015210
+015220*----------------------------------------------------------*
+015230* 7000-POST-COMPLETION                                      *
+015240*   POSTS THE DONE-FLAG SEMAPHORE DATASET AS THE LAST STEP  *
+015250*   OF THE RUN SO A DOWNSTREAM JOB CHAIN CAN TRIGGER OFF    *
+015260*   ITS EXISTENCE INSTEAD OF WAITING ON A RETURN-CODE.  THE *
+015263*   MAINLINE SKIPS THIS PARAGRAPH ON AN INLINE CALL, SINCE  *
+015266*   THERE IS NO SEPARATE HELLOWORLD STEP TO SIGNAL, AND ALSO*
+015268*   SKIPS IT WHEN THE READINESS CHECK FAILED, SO HELLO.DONE *
+015269*   IS NEVER POSTED FOR A STEP THAT DID NOT ACTUALLY RUN.   *
+015270*----------------------------------------------------------*
+015280 7000-POST-COMPLETION.
+015290     MOVE HLO-STAMP-DATE TO HLO-DONE-RECORD.
+015300     OPEN OUTPUT DONE-FLAG.
+015301     IF HLO-DONE-STATUS = '00'
+015302         WRITE HLO-DONE-RECORD
+015303         CLOSE DONE-FLAG
+015304     ELSE
+015305         DISPLAY 'HELLOWORLD - UNABLE TO OPEN DONE-FLAG, STATUS='
+015306             HLO-DONE-STATUS
+015307     END-IF.
+015330 7000-EXIT.
+015340     EXIT.
