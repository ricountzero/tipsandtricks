@@ -0,0 +1,132 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLOMNT.
+000300 AUTHOR.         R TOWNSEND.
+000400 INSTALLATION.   BATCH-OPS.
+000500 DATE-WRITTEN.   07/31/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE      INIT  DESCRIPTION                               *
+001100* 07/31/26  RLT   INITIAL VERSION.  PROMPT-AND-CONFIRM      *
+001200*                 MAINTENANCE OF THE PARM-FILE SITE-CODE    *
+001300*                 AND MESSAGE-TEXT SO OPS CAN CHANGE THE    *
+001400*                 GREETING WITHOUT A RECOMPILE.             *
+001500* 08/04/26  RLT   SWITCHED TO MAINTAINING THE SITE-MASTER   *
+001600*                 KSDS KEYED BY SITE CODE, NOW THAT IT IS   *
+001700*                 THE LIVE SOURCE OF THE GREETING TEXT.     *
+001800*----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT SITE-MASTER ASSIGN TO "SITEKSDS"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS RANDOM
+002500         RECORD KEY IS HLO-PARM-SITE-CODE
+002600         FILE STATUS IS HMT-PARM-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  SITE-MASTER
+003100     LABEL RECORDS ARE OMITTED.
+003200     COPY HLOPARM.
+003300
+003400 WORKING-STORAGE SECTION.
+003500*----------------------------------------------------------*
+003600* FILE STATUS AND OPERATOR INPUT FIELDS                    *
+003700*----------------------------------------------------------*
+003800 01  HMT-PARM-STATUS            PIC X(02).
+003900 01  HMT-SITE-CODE-IN           PIC X(05).
+004000 01  HMT-MESSAGE-TEXT-IN        PIC X(32).
+004100 01  HMT-CONFIRM-SW             PIC X(01).
+004200     88  HMT-CONFIRM-YES        VALUE 'Y' 'y'.
+004300 01  HMT-FOUND-SW               PIC X(01).
+004400     88  HMT-SITE-FOUND         VALUE 'Y'.
+004500     88  HMT-SITE-NOT-FOUND     VALUE 'N'.
+004600
+004700 PROCEDURE DIVISION.
+004800*----------------------------------------------------------*
+004900* 0000-MAINLINE                                             *
+005000*----------------------------------------------------------*
+005100 0000-MAINLINE.
+005200     PERFORM 1000-GET-SITE-CODE THRU 1000-EXIT.
+005300     PERFORM 2000-DISPLAY-CURRENT THRU 2000-EXIT.
+005400     PERFORM 3000-PROMPT-FOR-NEW THRU 3000-EXIT.
+005500     PERFORM 4000-CONFIRM-AND-WRITE THRU 4000-EXIT.
+005600     CLOSE SITE-MASTER.
+005700     STOP RUN.
+005800
+005900*----------------------------------------------------------*
+006000* 1000-GET-SITE-CODE                                        *
+006100*----------------------------------------------------------*
+006200 1000-GET-SITE-CODE.
+006300     DISPLAY 'HELLOMNT - SITE-MASTER MAINTENANCE'.
+006400     DISPLAY 'ENTER SITE CODE TO MAINTAIN (5 CHARACTERS): '
+006410         WITH NO ADVANCING.
+006500     ACCEPT HMT-SITE-CODE-IN.
+006600     MOVE HMT-SITE-CODE-IN TO HLO-PARM-SITE-CODE.
+006700 1000-EXIT.
+006800     EXIT.
+006900
+007000*----------------------------------------------------------*
+007100* 2000-DISPLAY-CURRENT                                      *
+007200*   OPENS THE SITE-MASTER KSDS (CREATING IT IF THIS IS THE  *
+007300*   FIRST SITE EVER MAINTAINED) AND READS THE RECORD FOR    *
+007400*   THE REQUESTED SITE CODE SO THE OPERATOR CAN SEE WHAT IS *
+007500*   CURRENTLY ON FILE BEFORE ENTERING A REPLACEMENT.        *
+007600*----------------------------------------------------------*
+007700 2000-DISPLAY-CURRENT.
+007800     OPEN I-O SITE-MASTER.
+007900     IF HMT-PARM-STATUS = '35'
+008000         OPEN OUTPUT SITE-MASTER
+008100         CLOSE SITE-MASTER
+008200         OPEN I-O SITE-MASTER
+008300     END-IF.
+008400     READ SITE-MASTER
+008500         INVALID KEY
+008600             SET HMT-SITE-NOT-FOUND TO TRUE
+008700     END-READ.
+008800     IF HMT-PARM-STATUS = '00'
+008900         SET HMT-SITE-FOUND TO TRUE
+009000         DISPLAY 'CURRENT MESSAGE TEXT: ' HLO-PARM-MESSAGE-TEXT
+009100     ELSE
+009200         DISPLAY 'SITE NOT ON FILE - A NEW RECORD WILL BE '
+009210             'ADDED.'
+009300     END-IF.
+009400 2000-EXIT.
+009500     EXIT.
+009600
+009700*----------------------------------------------------------*
+009800* 3000-PROMPT-FOR-NEW                                       *
+009900*----------------------------------------------------------*
+010000 3000-PROMPT-FOR-NEW.
+010100     DISPLAY 'ENTER NEW MESSAGE TEXT (UP TO 32 CHARACTERS): '
+010110         WITH NO ADVANCING.
+010200     ACCEPT HMT-MESSAGE-TEXT-IN.
+010300 3000-EXIT.
+010400     EXIT.
+010500
+010600*----------------------------------------------------------*
+010700* 4000-CONFIRM-AND-WRITE                                    *
+010800*   ECHOES THE NEW VALUE BACK AND ONLY UPDATES SITE-MASTER  *
+010900*   IF THE OPERATOR CONFIRMS IT.  AN EXISTING SITE CODE IS  *
+011000*   REWRITTEN; A NEW SITE CODE IS ADDED.                    *
+011100*----------------------------------------------------------*
+011200 4000-CONFIRM-AND-WRITE.
+011300     DISPLAY 'SITE CODE       : ' HLO-PARM-SITE-CODE.
+011400     DISPLAY 'NEW MESSAGE TEXT: ' HMT-MESSAGE-TEXT-IN.
+011500     DISPLAY 'CONFIRM UPDATE (Y/N): ' WITH NO ADVANCING.
+011600     ACCEPT HMT-CONFIRM-SW.
+011700     IF HMT-CONFIRM-YES
+011800         MOVE HMT-MESSAGE-TEXT-IN TO HLO-PARM-MESSAGE-TEXT
+011900         IF HMT-SITE-FOUND
+012000             REWRITE HLO-PARM-RECORD
+012100         ELSE
+012200             WRITE HLO-PARM-RECORD
+012300         END-IF
+012400         DISPLAY 'SITE-MASTER UPDATED.'
+012500     ELSE
+012600         DISPLAY 'UPDATE CANCELLED - NO CHANGES WRITTEN.'
+012700     END-IF.
+012800 4000-EXIT.
+012900     EXIT.
