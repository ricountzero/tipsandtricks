@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------*
+000200* HLOLOG.CPY                                                *
+000300*   HELLO-LOG RECORD LAYOUT.  ONE RECORD IS WRITTEN FOR     *
+000400*   EVERY HELLOWORLD EXECUTION SO OPS CAN PROVE THE         *
+000500*   START-OF-DAY STEP FIRED EACH BUSINESS DAY.              *
+000600*----------------------------------------------------------*
+000700 01  HLO-LOG-RECORD.
+000800     05  HLO-LOG-RUN-DATE        PIC 9(08).
+000900     05  HLO-LOG-RUN-TIME        PIC 9(08).
+001000     05  HLO-LOG-JOB-NAME        PIC X(08).
+001100     05  HLO-LOG-RETCODE         PIC 9(04).
+001200     05  FILLER                 PIC X(52).
