@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------*
+000200* HLOREJ.CPY                                                *
+000300*   HELLO-REJECT RECORD LAYOUT.  ONE RECORD IS WRITTEN FOR  *
+000400*   EACH SITE-MASTER GREETING THAT FAILS THE EDIT IN        *
+000500*   HELLOWORLD INSTEAD OF BEING DISPLAYED.                 *
+000600*----------------------------------------------------------*
+000700 01  HLO-REJECT-RECORD.
+000800     05  HLO-REJ-SITE-CODE       PIC X(05).
+000900     05  HLO-REJ-MESSAGE-TEXT    PIC X(32).
+001000     05  HLO-REJ-REASON-CODE     PIC X(08).
+001100     05  FILLER                 PIC X(35).
