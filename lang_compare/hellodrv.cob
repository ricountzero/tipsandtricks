@@ -0,0 +1,35 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLODRV.
+000300 AUTHOR.         R TOWNSEND.
+000400 INSTALLATION.   BATCH-OPS.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                     *
+000900*----------------------------------------------------------*
+001000* DATE      INIT  DESCRIPTION                               *
+001100* 08/09/26  RLT   INITIAL VERSION.  SMALL DRIVER THAT IS    *
+001200*                 THE EXECUTABLE STEP FOR THE NORMAL        *
+001300*                 UNATTENDED BATCH RUN, NOW THAT HELLOWORLD *
+001400*                 TAKES A LINKAGE SECTION AND CAN NO LONGER *
+001500*                 BE ITS OWN LOAD MODULE.  IT JUST CALLS    *
+001600*                 HELLOWORLD WITH BLANK PARAMETERS SO THE   *
+001700*                 EXISTING ENVIRONMENT-VARIABLE AND         *
+001800*                 SITE-MASTER LOOKUP LOGIC RUNS UNCHANGED.  *
+001900*----------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300*----------------------------------------------------------*
+002400* CALL PARAMETERS PASSED TO HELLOWORLD                      *
+002500*----------------------------------------------------------*
+002600 01  DRV-SITE-CODE              PIC X(05) VALUE SPACES.
+002700 01  DRV-MESSAGE-TEXT           PIC X(32) VALUE SPACES.
+002800
+002900 PROCEDURE DIVISION.
+003000*----------------------------------------------------------*
+003100* 0000-MAINLINE                                             *
+003200*----------------------------------------------------------*
+003300 0000-MAINLINE.
+003400     CALL 'HELLOWORLD' USING DRV-SITE-CODE DRV-MESSAGE-TEXT.
+003500     STOP RUN.
