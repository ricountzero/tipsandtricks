@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------*
+000200* HLOPARM.CPY                                               *
+000300*   PARM-FILE / SITE-MASTER RECORD LAYOUT FOR THE HELLO     *
+000400*   BATCH STREAM.  ONE RECORD PER SITE, KEYED BY SITE CODE. *
+000500*   MESSAGE-TEXT IS A 32-BYTE FREE-TEXT FIELD; HELLOWORLD   *
+000600*   ONLY DISPLAYS THE FIRST 25 BYTES OF IT.                 *
+000700*----------------------------------------------------------*
+000800 01  HLO-PARM-RECORD.
+000900     05  HLO-PARM-SITE-CODE      PIC X(05).
+001000     05  HLO-PARM-MESSAGE-TEXT   PIC X(32).
+001100     05  FILLER                 PIC X(43).
